@@ -0,0 +1,36 @@
+//MARKOVJB JOB (ACCTNO),'MARKOV CHAIN RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MARKOVJB - run PROGRAM-ID MARKOV as a scheduled batch step.
+//*   PARM passes LOWER UPPER MODE CORPUS-DSN in the same order
+//*   the interactive command line does (see markov.cob
+//*   1000-VALIDATE-INPUT / 1500-DISPATCH-MODE); switch to the
+//*   PARMDD control record instead by setting ARG1 to PARM and
+//*   dropping the PARM= below, per request 002.
+//*   CORPUS-FILE is SELECTed ASSIGN TO DYNAMIC WS-CORPUS-FILENAME
+//*   (markov.cob:12-13), so it resolves straight from the PARM/
+//*   PARMFILE corpus-name token at run time -- there is no DD for
+//*   it, and adding one here would do nothing.
+//*   Step COND codes come back as RETURN-CODE 0 (clean), 8
+//*   (validation failure), 12 (I/O failure -- corpus/dictionary/
+//*   restart/results/audit file trouble), or 16 (a 500-entry
+//*   table filled and truncated the run's output) -- see the
+//*   WS-CC-* constants in markov.cob.
+//*--------------------------------------------------------------*
+//MARKOV   EXEC PGM=MARKOV,
+//             PARM='10 50 GENERATE MARKOV.CORPUS.TEXT'
+//STEPLIB  DD   DSN=MARKOV.LOAD,DISP=SHR
+//PARMDD   DD   DSN=MARKOV.PARMLIB(MKVPARM),DISP=SHR
+//RPTDD    DD   DSN=MARKOV.REPORT.OUTPUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RESTARTDD DD  DSN=MARKOV.RESTART.KSDS,DISP=SHR
+//AUDITDD  DD   DSN=MARKOV.AUDIT.LOG,DISP=MOD
+//DICTDD   DD   DSN=MARKOV.DICTIONARY.OUTPUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//RESULTSDD DD  DSN=MARKOV.RESULTS.KSDS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
