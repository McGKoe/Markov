@@ -8,46 +8,857 @@
 
        environment division.
        input-output section.
+       file-control.
+           select corpus-file assign to dynamic ws-corpus-filename
+               organization line sequential
+               file status is ws-corpus-status.
+           select parm-file assign to "PARMDD"
+               organization line sequential
+               file status is ws-parmfile-status.
+           select markov-rpt assign to "RPTDD"
+               organization line sequential
+               file status is ws-rpt-status.
+           select restart-file assign to "RESTARTDD"
+               organization indexed
+               access mode dynamic
+               record key is rst-run-id
+               file status is ws-restart-status.
+           select audit-file assign to "AUDITDD"
+               organization line sequential
+               file status is ws-audit-status.
+           select dict-file assign to "DICTDD"
+               organization line sequential
+               file status is ws-dict-status.
+           select results-file assign to "RESULTSDD"
+               organization indexed
+               access mode dynamic
+               record key is res-run-id
+               file status is ws-results-status.
 
        data division.
+       file section.
+       fd  corpus-file.
+       01  corpus-line               pic x(20).
+
+       fd  parm-file.
+           copy parmrec.
+
+       fd  markov-rpt.
+       01  report-line               pic x(80).
+
+       fd  restart-file.
+           copy restrec.
+
+       fd  audit-file.
+           copy auditrec.
+
+       fd  dict-file.
+           copy corprec.
+
+       fd  results-file.
+           copy resultrec.
+
        working-storage section.
            01 lower pic 9(2) value 10.
            01 upper pic 9(2) value 50.
            01 cmdline pic x(50).
            01 arg1 pic x(50).
            01 arg2 pic x(50).
+           01 arg3 pic x(50).
+
+      * mainframe-style condition codes, set into return-code at the
+      * end of the run so the scheduler can branch on COND.
+           01 ws-cc-success          pic 9(2) value 0.
+           01 ws-cc-validation       pic 9(2) value 8.
+           01 ws-cc-io-error         pic 9(2) value 12.
+           01 ws-cc-severe           pic 9(2) value 16.
+
+      * set when any mode-critical or housekeeping file (corpus,
+      * dictionary, restart, results, audit) fails to open or write,
+      * so a degraded run that fell back or just logged a warning
+      * instead of aborting still ends on RETURN-CODE 12 instead of
+      * a false 0.
+           01 ws-io-error-switch     pic x(1) value "N".
+               88 ws-io-error-detected   value "Y".
+
+      * set when the in-memory chain, histogram, or results-detail
+      * table fills up and further entries are silently dropped --
+      * an incomplete run should not end on RETURN-CODE 0 either.
+           01 ws-truncation-switch   pic x(1) value "N".
+               88 ws-truncation-detected value "Y".
+
+           01 ws-validation-switch   pic x(1) value "Y".
+               88 ws-input-valid         value "Y".
+               88 ws-input-invalid       value "N".
+           01 ws-error-message       pic x(60).
+
+           01 ws-mode                pic x(10) value "COUNT".
+           01 ws-corpus-filename     pic x(50) value spaces.
+           01 ws-corpus-key          pic x(8).
+           01 ws-corpus-status       pic x(2).
+           01 ws-parmfile-status     pic x(2).
+           01 ws-parm-mode-used      pic x(1) value "N".
+           01 ws-eof-switch          pic x(1) value "N".
+               88 ws-end-of-corpus       value "Y".
+               88 ws-more-corpus         value "N".
+
+      * in-memory transition frequency table built from the corpus.
+           01 ws-chain-table.
+               05 ws-chain-entry occurs 500 times
+                       indexed by ws-chain-idx.
+                   10 ws-chain-word       pic x(20).
+                   10 ws-chain-next       pic x(20).
+                   10 ws-chain-count      pic 9(7).
+           01 ws-chain-entries        pic 9(4) value 0.
 
+      * per-token occurrence tally for HISTOGRAM mode, built in the
+      * same corpus pass as the chain table above.
+           01 ws-histogram-table.
+               05 ws-hist-entry occurs 500 times
+                       indexed by ws-hist-idx.
+                   10 ws-hist-word        pic x(20).
+                   10 ws-hist-tally       pic 9(7).
+           01 ws-hist-entries         pic 9(4) value 0.
 
-      
+           01 ws-first-word          pic x(20).
+           01 ws-prev-word           pic x(20).
+           01 ws-this-word           pic x(20).
+           01 ws-word-count          pic 9(7) value 0.
 
+      * working fields for the probabilistic walk. FUNCTION RANDOM
+      * is called with no argument below and auto-seeds itself, so
+      * there is no seed field to carry here.
+           01 ws-current-word        pic x(20).
+           01 ws-total-for-word      pic 9(7).
+           01 ws-pick-point          pic 9(7).
+           01 ws-running-total       pic 9(7).
+           01 ws-found-next          pic x(1).
+               88 ws-next-found          value "Y".
+               88 ws-next-not-found      value "N".
+           01 ws-generate-count      pic 9(4).
+
+      * print-image report so a run leaves behind something that can
+      * be filed, instead of scroll-back copied out of a terminal.
+           01 ws-rpt-status          pic x(2).
+           01 ws-report-record-count pic 9(7) value 0.
+           01 ws-run-date            pic x(8).
+           01 ws-run-time            pic x(8).
+           01 ws-detail-text         pic x(30).
+
+      * checkpoint/restart so a long lower-to-upper range does not
+      * have to rerun from lower after an abend. WS-RUN-ID folds in
+      * the corpus filename (not just lower/upper/mode) so GENERATE/
+      * HISTOGRAM runs over different corpora but the same range
+      * don't collide on the same checkpoint/results key.
+           01 arg4 pic x(50).
+           01 arg5 pic x(50).
+           01 ws-run-id              pic x(16).
+           01 ws-restart-status      pic x(2).
+           01 ws-restart-flag        pic x(1) value "N".
+               88 ws-restart-requested   value "Y".
+           01 ws-restart-active      pic x(1) value "N".
+           01 ws-checkpoint-interval pic 9(2) value 5.
+           01 ws-checkpoint-counter  pic 9(4) value 0.
+           01 ws-ts-date             pic x(8).
+           01 ws-ts-fulltime         pic x(8).
+           01 ws-current-timestamp   pic x(14).
+
+      * audit trail: who ran what, when, and how it ended, appended
+      * to AUDITDD so a compliance question can be answered from the
+      * log instead of from memory.
+           01 ws-audit-status        pic x(2).
+           01 ws-aud-user            pic x(8).
+           01 ws-aud-job             pic x(8).
+           01 ws-orig-lower          pic 9(2).
+           01 ws-orig-upper          pic 9(2).
+
+      * dictionary file (copybooks/corprec) -- the same transition
+      * record layout any companion maintenance/reporting program
+      * would read, so the corpus frequency table is defined once.
+           01 ws-dict-status         pic x(2).
+
+      * results file (copybooks/resultrec) -- KSDS-style, one row
+      * per run-id, so a downstream job can query a past run's
+      * outcome by key instead of scanning the audit trail for it.
+           01 ws-results-status      pic x(2).
+
+      * captures every value/token 4100-write-report-detail emits,
+      * so 5100-write-results can persist the run's actual output
+      * content -- not just summary metadata -- for a downstream job
+      * to read back (same 500-entry cap as the chain/histogram
+      * tables; overflow sets ws-truncation-detected).
+           01 ws-results-detail-table.
+               05 ws-results-detail occurs 500 times
+                       indexed by ws-results-detail-idx
+                       pic x(30).
+           01 ws-results-detail-count pic 9(4) value 0.
 
        procedure division.
-          
-      * This language is actually cringe. * 
+
+      * This language is actually cringe. *
            accept cmdline from command-line.
            display cmdline.
            move function trim(cmdline) to cmdline.
            display cmdline.
 
-           unstring cmdline delimited by space into arg1 arg2.
+           unstring cmdline delimited by space
+               into arg1 arg2 arg3 arg4 arg5.
            display arg1.
            display arg2.
+           display arg3.
 
+           if function upper-case(function trim(arg1)) = "PARM"
+               perform 1100-read-parmfile
+           else
+               perform 1000-validate-input
+           end-if.
+
+           move lower to ws-orig-lower.
+           move upper to ws-orig-upper.
+
+           if ws-input-invalid
+               display ws-error-message
+               move ws-cc-validation to return-code
+               perform 5000-write-audit
+               stop run
+           end-if.
 
-           compute lower = function numval(arg1).
-           compute upper = function numval(arg2).
            display "Lower: " lower.
            display "Upper: " upper.
 
+           if ws-parm-mode-used = "N"
+               perform 1500-dispatch-mode
+           end-if.
 
-           cringe-para.
-           display lower. 
-           add 1 to lower.
-           
-           perform cringe-para until lower>upper. 
+           if ws-input-invalid
+               display ws-error-message
+               move ws-cc-validation to return-code
+               perform 5000-write-audit
+               stop run
+           end-if.
+
+           if ws-parm-mode-used = "N"
+                   and function upper-case(function trim(arg5))
+                       = "RESUME"
+               move "Y" to ws-restart-flag
+           end-if.
+
+           move function trim(ws-corpus-filename) to ws-corpus-key.
+           string lower upper ws-mode(1:4) ws-corpus-key
+               delimited by size into ws-run-id.
+
+      * re-capture lower/upper into ws-orig-* a second time: several
+      * modes (e.g. 1500-dispatch-mode resolving the command-line
+      * mode) don't change lower/upper themselves, but this keeps the
+      * audit/results snapshot current with whatever validate-input
+      * or the parmfile path most recently set, same as before.
+           move lower to ws-orig-lower.
+           move upper to ws-orig-upper.
 
-           
+           perform 4000-open-report.
 
+           evaluate ws-mode
+               when "GENERATE"
+                   perform 2000-build-chain
+                   perform 2200-write-dictionary
+                   perform 3000-generate-chain
+               when "HISTOGRAM"
+                   perform 2000-build-chain
+                   perform 2200-write-dictionary
+                   perform 3500-print-histogram
+               when other
+                   perform 1200-check-restart
+                   perform cringe-para until lower > upper
+                   perform 1400-finish-restart
+           end-evaluate.
 
+           perform 4900-close-report.
 
+           perform 1600-set-return-code.
+           perform 5100-write-results.
+           perform 5000-write-audit.
+           perform 1600-set-return-code.
            stop run.
+
+      * make sure both arguments are present and numeric and that
+      * lower does not exceed upper before the computes that depend
+      * on them run -- an unchecked function numval() on a blank or
+      * non-numeric argument is how this used to blow up or silently
+      * display nothing.
+           1000-validate-input.
+           set ws-input-valid to true
+           if arg1 = spaces or arg2 = spaces
+               set ws-input-invalid to true
+               move "MARKOV: missing arg(s), usage: lower upper"
+                   to ws-error-message
+           else
+               if function test-numval(arg1) not = 0
+                   set ws-input-invalid to true
+                   move "MARKOV: ARG1 (lower) is not numeric"
+                       to ws-error-message
+               else
+                   if function test-numval(arg2) not = 0
+                       set ws-input-invalid to true
+                       move "MARKOV: ARG2 (upper) is not numeric"
+                           to ws-error-message
+                   else
+                       if function numval(arg1) >= 100
+                               or function numval(arg2) >= 100
+                           set ws-input-invalid to true
+                           move "MARKOV: ARG1/ARG2 must be 0-99"
+                               to ws-error-message
+                       end-if
+                   end-if
+               end-if
+           end-if
+           if ws-input-valid
+               compute lower = function numval(arg1)
+               compute upper = function numval(arg2)
+               if lower > upper
+                   set ws-input-invalid to true
+                   move "MARKOV: ARG1 (lower) exceeds ARG2 (upper)"
+                       to ws-error-message
+               end-if
+           end-if.
+
+      * pick COUNT, GENERATE or HISTOGRAM off ARG3 (default COUNT
+      * when it is blank) and, for the two corpus-driven modes, take
+      * the corpus filename from ARG4 -- ahead of CRINGE-PARA so every
+      * mode is chosen from one place instead of needing three
+      * separate programs for the same range params. A non-blank,
+      * unrecognized ARG3 (a typo'd mode keyword) is rejected the same
+      * way 1100-READ-PARMFILE rejects a bad PARM-RUN-MODE, instead of
+      * silently running as COUNT.
+           1500-dispatch-mode.
+           evaluate function upper-case(function trim(arg3))
+               when "GENERATE"
+                   move "GENERATE" to ws-mode
+                   move arg4 to ws-corpus-filename
+               when "HISTOGRAM"
+                   move "HISTOGRAM" to ws-mode
+                   move arg4 to ws-corpus-filename
+               when spaces
+                   move "COUNT" to ws-mode
+               when other
+                   set ws-input-invalid to true
+                   move "MARKOV: ARG3 run-mode invalid"
+                       to ws-error-message
+           end-evaluate.
+
+      * batch path: a PARMFILE control record (see copybooks/parmrec)
+      * stands in for the command-line arguments so operations can
+      * schedule an overnight run without hand-typing ARG1/ARG2.
+           1100-read-parmfile.
+           move "Y" to ws-parm-mode-used
+           open input parm-file
+           if ws-parmfile-status not = "00"
+               set ws-input-invalid to true
+               move "MARKOV: unable to open PARMFILE"
+                   to ws-error-message
+           else
+               read parm-file
+                   at end
+                       set ws-input-invalid to true
+                       move "MARKOV: PARMFILE has no control record"
+                           to ws-error-message
+                   not at end
+                       set ws-input-valid to true
+                       move parm-lower to lower
+                       move parm-upper to upper
+                       move parm-corpus-filename to
+                           ws-corpus-filename
+                       move parm-restart-flag to ws-restart-flag
+                       evaluate function upper-case
+                               (function trim(parm-run-mode))
+                           when "COUNT"
+                               move "COUNT" to ws-mode
+                           when "GENERATE"
+                               move "GENERATE" to ws-mode
+                           when "HISTOGRAM"
+                               move "HISTOGRAM" to ws-mode
+                           when other
+                               set ws-input-invalid to true
+                               move "MARKOV: PARMFILE run-mode invalid"
+                                   to ws-error-message
+                       end-evaluate
+                       if ws-input-valid and lower > upper
+                           set ws-input-invalid to true
+                           move "MARKOV: PARMFILE lower exceeds upper"
+                               to ws-error-message
+                       end-if
+               end-read
+               close parm-file
+           end-if.
+
+      * banner / headers / run metadata for the archived report, and
+      * open markov-rpt so the detail paragraphs below can write to
+      * it as they run.
+           4000-open-report.
+           accept ws-run-date from date yyyymmdd
+           accept ws-run-time from time
+           move 0 to ws-report-record-count
+           open output markov-rpt
+           if ws-rpt-status not = "00"
+               display "MARKOV: unable to open report file, "
+                   "status " ws-rpt-status
+               set ws-io-error-detected to true
+           else
+               move spaces to report-line
+               string "MARKOV CHAIN REPORT  RUN DATE " ws-run-date
+                       "  TIME " ws-run-time
+                   delimited by size into report-line
+               write report-line
+               move spaces to report-line
+               string "MODE: " ws-mode delimited by size
+                   into report-line
+               write report-line
+               move spaces to report-line
+               write report-line
+               evaluate ws-mode
+                   when "GENERATE"
+                       move "SEQ     TOKEN" to report-line
+                   when "HISTOGRAM"
+                       move "SEQ     TOKEN          TALLY"
+                           to report-line
+                   when other
+                       move "SEQ     VALUE" to report-line
+               end-evaluate
+               write report-line
+           end-if.
+
+      * one detail line per value/token -- callers set ws-detail-text
+      * before performing this. Also captures the value into
+      * ws-results-detail-table so 5100-write-results can persist
+      * the run's actual output content, not just summary metadata.
+           4100-write-report-detail.
+           add 1 to ws-report-record-count
+           move spaces to report-line
+           string ws-report-record-count delimited by size
+                   "   " ws-detail-text delimited by size
+               into report-line
+           write report-line
+           if ws-results-detail-count < 500
+               add 1 to ws-results-detail-count
+               move ws-detail-text
+                   to ws-results-detail(ws-results-detail-count)
+           else
+               set ws-truncation-detected to true
+           end-if.
+
+      * trailing record count and close -- always run, even for the
+      * legacy count path, so every mode leaves an archivable report.
+           4900-close-report.
+           move spaces to report-line
+           write report-line
+           move spaces to report-line
+           string "RECORD COUNT: " ws-report-record-count
+               delimited by size into report-line
+           write report-line
+           move spaces to report-line
+           if ws-truncation-detected
+               string "WARNING: a 500-entry table filled and "
+                       "dropped further entries"
+                   delimited by size into report-line
+               write report-line
+           end-if
+           close markov-rpt.
+
+      * decide the final condition code from the switches raised
+      * along the way -- truncation (incomplete output) outranks a
+      * plain I/O fallback, which outranks a clean run. Called again
+      * after 5000-write-audit so a failure writing the audit record
+      * itself still moves RETURN-CODE off a false success.
+           1600-set-return-code.
+           if ws-truncation-detected
+               move ws-cc-severe to return-code
+           else
+               if ws-io-error-detected
+                   move ws-cc-io-error to return-code
+               else
+                   move ws-cc-success to return-code
+               end-if
+           end-if.
+
+      * open (creating if this run-id has never checkpointed before)
+      * and either resume lower from a saved in-progress position or
+      * stamp a fresh starting checkpoint.
+           1200-check-restart.
+           move ws-run-id to rst-run-id
+           open i-o restart-file
+           if ws-restart-status = "35"
+               open output restart-file
+               close restart-file
+               open i-o restart-file
+           end-if
+           if ws-restart-status not = "00"
+               display "MARKOV: restart file unavailable, "
+                   "continuing without checkpointing"
+               set ws-io-error-detected to true
+           else
+               move "Y" to ws-restart-active
+               read restart-file key is rst-run-id
+                   invalid key
+                       move lower to rst-current-position
+                       set rst-in-progress to true
+                       perform 1250-stamp-restart-ts
+                       write restart-record
+                   not invalid key
+                       if ws-restart-requested
+                               and rst-in-progress
+                           move rst-current-position to lower
+                           display "MARKOV: resuming run-id "
+                               ws-run-id " from position " lower
+                       else
+                           move lower to rst-current-position
+                           set rst-in-progress to true
+                           perform 1250-stamp-restart-ts
+                           rewrite restart-record
+                       end-if
+               end-read
+           end-if.
+
+      * stamp a 14-character yyyymmddhhmmss timestamp into the
+      * restart record's last-update field.
+           1250-stamp-restart-ts.
+           perform 1260-stamp-current-timestamp
+           move ws-current-timestamp to rst-last-update-ts.
+
+      * refresh ws-current-timestamp (yyyymmddhhmmss) from the
+      * system clock -- shared by the restart checkpoint and the
+      * audit record so both use one place to build it.
+           1260-stamp-current-timestamp.
+           accept ws-ts-date from date yyyymmdd
+           accept ws-ts-fulltime from time
+           string ws-ts-date delimited by size
+                   ws-ts-fulltime(1:6) delimited by size
+               into ws-current-timestamp.
+
+      * rewrite the checkpoint with the current position every
+      * ws-checkpoint-interval iterations so an abend only costs the
+      * partial interval, not the whole range.
+           1300-write-checkpoint.
+           if ws-restart-active = "Y"
+               add 1 to ws-checkpoint-counter
+               if ws-checkpoint-counter >= ws-checkpoint-interval
+                   move 0 to ws-checkpoint-counter
+                   move lower to rst-current-position
+                   perform 1250-stamp-restart-ts
+                   rewrite restart-record
+               end-if
+           end-if.
+
+      * mark the checkpoint complete and close it out once the range
+      * finishes cleanly.
+           1400-finish-restart.
+           if ws-restart-active = "Y"
+               set rst-complete to true
+               move lower to rst-current-position
+               perform 1250-stamp-restart-ts
+               rewrite restart-record
+               close restart-file
+           end-if.
+
+           cringe-para.
+           display lower.
+           move lower to ws-detail-text
+           perform 4100-write-report-detail
+           add 1 to lower
+           perform 1300-write-checkpoint.
+
+      * one append-only record per run: who, when, what range/corpus,
+      * how many records processed and the final return-code -- so
+      * "did the 10-50 range run clean last Thursday" is a log
+      * lookup instead of a guess. Performed right before every
+      * STOP RUN so even a validation failure leaves a trail.
+           5000-write-audit.
+           perform 1260-stamp-current-timestamp
+           accept ws-aud-user from environment "USER"
+           if ws-aud-user = spaces
+               move "UNKNOWN" to ws-aud-user
+           end-if
+           accept ws-aud-job from environment "JOB_ID"
+           if ws-aud-job = spaces
+               move "ADHOC" to ws-aud-job
+           end-if
+           move ws-current-timestamp to aud-timestamp
+           move ws-aud-user to aud-user-id
+           move ws-aud-job to aud-job-id
+           move ws-orig-lower to aud-lower
+           move ws-orig-upper to aud-upper
+           move ws-corpus-filename to aud-corpus-name
+           move ws-mode to aud-run-mode
+           move ws-report-record-count to aud-record-count
+           move return-code to aud-return-code
+           open extend audit-file
+           if ws-audit-status not = "00"
+               open output audit-file
+           end-if
+           if ws-audit-status = "00"
+               write audit-record
+           else
+               display "MARKOV: unable to write audit record, "
+                   "status " ws-audit-status
+               set ws-io-error-detected to true
+           end-if
+           close audit-file.
+
+      * one row per run-id in the KSDS results file (copybooks/
+      * resultrec), written on every successful completion so a
+      * downstream job can look up this run's outcome by key
+      * instead of scanning the audit trail -- create the dataset
+      * on first use the same way 1200-check-restart does, then
+      * write a fresh key or rewrite an existing one so a rerun of
+      * the same job definition updates its row in place.
+           5100-write-results.
+           perform 1260-stamp-current-timestamp
+           move ws-run-id to res-run-id
+           open i-o results-file
+           if ws-results-status = "35"
+               open output results-file
+               close results-file
+               open i-o results-file
+           end-if
+           if ws-results-status not = "00"
+               display "MARKOV: unable to open results file, "
+                   "status " ws-results-status
+               set ws-io-error-detected to true
+           else
+               move ws-mode to res-run-mode
+               move ws-orig-lower to res-lower
+               move ws-orig-upper to res-upper
+               move ws-corpus-filename to res-corpus-name
+               move ws-report-record-count to res-record-count
+               move return-code to res-return-code
+               move ws-current-timestamp to res-last-run-ts
+               move ws-results-detail-count to res-detail-count
+               perform varying ws-results-detail-idx from 1 by 1
+                       until ws-results-detail-idx
+                           > ws-results-detail-count
+                   move ws-results-detail(ws-results-detail-idx)
+                       to res-detail-entry(ws-results-detail-idx)
+               end-perform
+               read results-file key is res-run-id
+                   invalid key
+                       write result-record
+                   not invalid key
+                       rewrite result-record
+               end-read
+               close results-file
+           end-if.
+
+      * Read the raw token-per-line corpus file and accumulate the
+      * current-word/next-word transition counts into the chain
+      * table, linear-searching for an existing pair before adding
+      * a new one (the table is small enough that this is fine).
+      * ws-generate-count (the same lower/upper-derived walk length
+      * 3000-generate-chain uses) bounds how many leading tokens feed
+      * the histogram tally, so HISTOGRAM honors lower/upper instead
+      * of ignoring them and tallying the whole corpus.
+           2000-build-chain.
+           move spaces to ws-prev-word
+           move spaces to ws-first-word
+           move 0 to ws-chain-entries
+           move 0 to ws-word-count
+           set ws-more-corpus to true
+           compute ws-generate-count = upper - lower + 1
+           if ws-generate-count < 1
+               move 1 to ws-generate-count
+           end-if
+
+           open input corpus-file
+           if ws-corpus-status not = "00"
+               display "MARKOV: unable to open corpus file "
+                   ws-corpus-filename " status " ws-corpus-status
+      * WS-MODE is deliberately left at GENERATE/HISTOGRAM here --
+      * the caller already chose that branch of the top-level EVALUATE
+      * before this paragraph runs, so changing WS-MODE would not
+      * redirect execution into the COUNT path, it would only leave
+      * AUD-RUN-MODE/RES-RUN-MODE disagreeing with the report heading
+      * about what actually ran. The run proceeds degraded (an empty
+      * chain/histogram table), and WS-IO-ERROR-DETECTED below already
+      * routes RETURN-CODE to 12 so the failure is still visible.
+               set ws-io-error-detected to true
+           else
+               perform until ws-end-of-corpus
+                   read corpus-file into ws-this-word
+                       at end
+                           set ws-end-of-corpus to true
+                       not at end
+                           add 1 to ws-word-count
+                           if ws-word-count <= ws-generate-count
+                               perform 2150-add-histogram-tally
+                           end-if
+                           if ws-first-word = spaces
+                               move ws-this-word to ws-first-word
+                           end-if
+                           if ws-prev-word not = spaces
+                               perform 2100-add-transition
+                           end-if
+                           move ws-this-word to ws-prev-word
+                   end-read
+               end-perform
+               close corpus-file
+               display "MARKOV: read " ws-word-count
+                   " token(s) from corpus"
+               if ws-truncation-detected
+                   display "MARKOV: chain/histogram table filled "
+                       "at 500 entries, corpus larger than capacity"
+               end-if
+           end-if.
+
+      * find the prev-word/this-word pair in the chain table and
+      * bump its count, or append a new entry when it is not there.
+           2100-add-transition.
+           set ws-chain-idx to 1
+           move "N" to ws-found-next
+           perform varying ws-chain-idx from 1 by 1
+                   until ws-chain-idx > ws-chain-entries
+               if ws-chain-word(ws-chain-idx) = ws-prev-word
+                       and ws-chain-next(ws-chain-idx) = ws-this-word
+                   add 1 to ws-chain-count(ws-chain-idx)
+                   move "Y" to ws-found-next
+                   move ws-chain-entries to ws-chain-idx
+               end-if
+           end-perform
+           if ws-next-not-found
+               if ws-chain-entries < 500
+                   add 1 to ws-chain-entries
+                   move ws-prev-word
+                       to ws-chain-word(ws-chain-entries)
+                   move ws-this-word
+                       to ws-chain-next(ws-chain-entries)
+                   move 1 to ws-chain-count(ws-chain-entries)
+               else
+                   set ws-truncation-detected to true
+               end-if
+           end-if.
+
+      * find ws-this-word in the histogram table and bump its tally,
+      * or append a new entry when it is not there yet.
+           2150-add-histogram-tally.
+           set ws-hist-idx to 1
+           move "N" to ws-found-next
+           perform varying ws-hist-idx from 1 by 1
+                   until ws-hist-idx > ws-hist-entries
+               if ws-hist-word(ws-hist-idx) = ws-this-word
+                   add 1 to ws-hist-tally(ws-hist-idx)
+                   move "Y" to ws-found-next
+                   move ws-hist-entries to ws-hist-idx
+               end-if
+           end-perform
+           if ws-next-not-found
+               if ws-hist-entries < 500
+                   add 1 to ws-hist-entries
+                   move ws-this-word to ws-hist-word(ws-hist-entries)
+                   move 1 to ws-hist-tally(ws-hist-entries)
+               else
+                   set ws-truncation-detected to true
+               end-if
+           end-if.
+
+      * persist the in-memory transition table to DICTDD using the
+      * shared corpus-record layout, so a companion maintenance or
+      * reporting program can read the same dictionary back without
+      * rebuilding it from the raw corpus.
+           2200-write-dictionary.
+           open output dict-file
+           if ws-dict-status not = "00"
+               display "MARKOV: unable to open dictionary file, "
+                   "status " ws-dict-status
+               set ws-io-error-detected to true
+           else
+               perform varying ws-chain-idx from 1 by 1
+                       until ws-chain-idx > ws-chain-entries
+                   move ws-chain-word(ws-chain-idx)
+                       to corp-source-word
+                   move ws-chain-next(ws-chain-idx)
+                       to corp-next-word
+                   move ws-chain-count(ws-chain-idx)
+                       to corp-occurrence-count
+                   accept corp-last-updated from date yyyymmdd
+                   write corpus-record
+               end-perform
+               close dict-file
+           end-if.
+
+      * walk the chain probabilistically for a sequence whose length
+      * is the range currently implied by lower/upper, starting from
+      * the first word seen in the corpus.
+           3000-generate-chain.
+           compute ws-generate-count = upper - lower + 1
+           if ws-generate-count < 1
+               move 1 to ws-generate-count
+           end-if
+           move ws-first-word to ws-current-word
+           display "=== Generated sequence (" ws-generate-count
+               " tokens) ==="
+           display function trim(ws-current-word)
+           move ws-current-word to ws-detail-text
+           perform 4100-write-report-detail
+
+           perform ws-generate-count times
+               perform 3100-pick-next-word
+               if ws-current-word = spaces
+                   exit perform
+               end-if
+               display function trim(ws-current-word)
+               move ws-current-word to ws-detail-text
+               perform 4100-write-report-detail
+           end-perform.
+
+      * total up the occurrences out of ws-current-word, roll a
+      * random number in that range and walk the table to find the
+      * transition it lands on.
+           3100-pick-next-word.
+           move 0 to ws-total-for-word
+           perform varying ws-chain-idx from 1 by 1
+                   until ws-chain-idx > ws-chain-entries
+               if ws-chain-word(ws-chain-idx) = ws-current-word
+                   add ws-chain-count(ws-chain-idx) to
+                       ws-total-for-word
+               end-if
+           end-perform
+
+           if ws-total-for-word = 0
+               move spaces to ws-current-word
+           else
+               compute ws-pick-point =
+                   function random * ws-total-for-word + 1
+               if ws-pick-point > ws-total-for-word
+                   move ws-total-for-word to ws-pick-point
+               end-if
+               move 0 to ws-running-total
+               move "N" to ws-found-next
+               perform varying ws-chain-idx from 1 by 1
+                       until ws-chain-idx > ws-chain-entries
+                           or ws-next-found
+                   if ws-chain-word(ws-chain-idx) = ws-current-word
+                       add ws-chain-count(ws-chain-idx) to
+                           ws-running-total
+                       if ws-running-total >= ws-pick-point
+                           move ws-chain-next(ws-chain-idx)
+                               to ws-current-word
+                           move "Y" to ws-found-next
+                       end-if
+                   end-if
+               end-perform
+           end-if.
+
+      * tally and print how often each of the first (upper - lower + 1)
+      * tokens occurred, built alongside the chain table in
+      * 2000-build-chain -- lower/upper bound the tally the same way
+      * they bound the walk length in 3000-generate-chain, rather than
+      * the histogram covering the whole corpus regardless of range.
+           3500-print-histogram.
+           display "=== Histogram (" ws-hist-entries " tokens) ===".
+           perform varying ws-hist-idx from 1 by 1
+                   until ws-hist-idx > ws-hist-entries
+               display function trim(ws-hist-word(ws-hist-idx))
+                   ": " ws-hist-tally(ws-hist-idx)
+               move spaces to ws-detail-text
+               string function trim(ws-hist-word(ws-hist-idx))
+                       " " ws-hist-tally(ws-hist-idx)
+                           delimited by size
+                   into ws-detail-text
+               perform 4100-write-report-detail
+           end-perform.
