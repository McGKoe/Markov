@@ -0,0 +1,16 @@
+      *----------------------------------------------------------*
+      * AUDITREC - one append-only record per MARKOV run, so a
+      * compliance question ("did we run the 10-50 range last
+      * Thursday and did it finish clean") can be answered from the
+      * log instead of from memory.
+      *----------------------------------------------------------*
+       01 audit-record.
+           05 aud-timestamp            pic x(14).
+           05 aud-user-id              pic x(8).
+           05 aud-job-id               pic x(8).
+           05 aud-lower                pic 9(2).
+           05 aud-upper                pic 9(2).
+           05 aud-corpus-name          pic x(50).
+           05 aud-run-mode             pic x(10).
+           05 aud-record-count         pic 9(7).
+           05 aud-return-code          pic 9(3).
