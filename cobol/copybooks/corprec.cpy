@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      * CORPREC - shared corpus / dictionary transition record.
+      * COPY this into any program's FD that reads or writes the
+      * markov dictionary file so the layout only lives in one
+      * place.
+      *----------------------------------------------------------*
+       01 corpus-record.
+           05 corp-source-word        pic x(20).
+           05 corp-next-word          pic x(20).
+           05 corp-occurrence-count   pic 9(7).
+           05 corp-last-updated       pic x(8).
