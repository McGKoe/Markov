@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      * PARMREC - batch control record read from PARMFILE so a
+      * scheduled job can drive MARKOV from a parameter library
+      * member instead of typed command-line arguments.
+      *----------------------------------------------------------*
+       01 parm-record.
+           05 parm-lower              pic 9(2).
+           05 parm-upper              pic 9(2).
+           05 parm-corpus-filename    pic x(50).
+           05 parm-run-mode           pic x(10).
+           05 parm-restart-flag       pic x(1).
