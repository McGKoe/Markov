@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      * RESTREC - checkpoint/restart record, keyed by run-id, so a
+      * long LOWER-to-UPPER range survives an abend partway through
+      * instead of having to rerun from LOWER. RST-RUN-ID folds the
+      * corpus name in alongside lower/upper/mode (see markov.cob's
+      * WS-RUN-ID build) so two runs over different corpora with the
+      * same range don't collide on the same checkpoint.
+      *----------------------------------------------------------*
+       01 restart-record.
+           05 rst-run-id               pic x(16).
+           05 rst-current-position     pic 9(4).
+           05 rst-status               pic x(1).
+               88 rst-in-progress          value "I".
+               88 rst-complete             value "C".
+           05 rst-last-update-ts       pic x(14).
