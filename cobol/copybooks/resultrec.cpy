@@ -0,0 +1,26 @@
+      *----------------------------------------------------------*
+      * RESULTREC - one row per run-id in the KSDS results file,
+      * rewritten in place on every successful rerun of the same
+      * job definition, so a downstream job can look up "what did
+      * the 10-50 GENERATE run produce" by key instead of scanning
+      * the append-only audit trail for it. RES-RUN-ID folds the
+      * corpus name in alongside lower/upper/mode (see markov.cob's
+      * WS-RUN-ID build) so two runs over different corpora with the
+      * same range don't collide on the same key. RES-DETAIL-ENTRY
+      * carries the run's actual output (the generated sequence or
+      * the counted values), not just summary metadata, so a
+      * downstream job can read the content back instead of
+      * regenerating it.
+      *----------------------------------------------------------*
+       01 result-record.
+           05 res-run-id               pic x(16).
+           05 res-run-mode             pic x(10).
+           05 res-lower                pic 9(2).
+           05 res-upper                pic 9(2).
+           05 res-corpus-name          pic x(50).
+           05 res-record-count         pic 9(7).
+           05 res-return-code          pic 9(3).
+           05 res-last-run-ts          pic x(14).
+           05 res-detail-count         pic 9(4).
+           05 res-detail-entry occurs 500 times
+                   pic x(30).
